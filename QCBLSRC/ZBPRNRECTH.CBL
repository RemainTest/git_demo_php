@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRNRECTH.
+       INSTALLATION.  DATABOROUGH INDIA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRNHST-FILE
+              ASSIGN TO DATABASE-TRNHST
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                     OF TRNHST-RECORD
+              FILE STATUS  IS TRNHST-FILE-STATUS.
+
+           SELECT TRNHSTL3-FILE
+              ASSIGN TO DATABASE-TRNHSTL3
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                     OF TRNHSTL3-RECORD
+                                     WITH DUPLICATES
+              FILE STATUS  IS TRNHSTL3-FILE-STATUS.
+
+           SELECT RECPRN
+              ASSIGN TO PRINTER-QPRINT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  TRNHST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRNHST-RECORD.
+           COPY DDS-TRNHSTR      OF  TRNHST.
+
+       FD  TRNHSTL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRNHSTL3-RECORD.
+           COPY DDS-TRNHSTR      OF  TRNHSTL3.
+
+       FD  RECPRN
+           LABEL RECORDS ARE OMITTED.
+       01  FD-RECPRN-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-CONSTANTS.
+           05  YES                                PIC X(3) VALUE "YES".
+
+       01  FILE-STATUS                            PIC X(2).
+       01  TRNHST-FILE-STATUS                     PIC X(2).
+       01  TRNHSTL3-FILE-STATUS                   PIC X(2).
+
+       01  WORK-FIELDS.
+           05  WS-TRNHST-EOF            PIC X(03) VALUE SPACES.
+           05  WS-TRNHSTL3-EOF          PIC X(03) VALUE SPACES.
+           05  WS-TRNHST-ONLY-COUNT     PIC 9(09) VALUE ZEROS.
+           05  WS-TRNHSTL3-ONLY-COUNT   PIC 9(09) VALUE ZEROS.
+           05  WS-MATCHED-COUNT         PIC 9(09) VALUE ZEROS.
+           05  WS-PAGE-NO               PIC 9(05) VALUE ZEROS.
+           05  WS-LINE-COUNT            PIC 9(03) VALUE ZEROS.
+           05  WS-MAX-LINES-PER-PAGE    PIC 9(03) VALUE 060.
+           05  WS-GROUP-BCCD            PIC X(11) VALUE SPACES.
+           05  WS-TH-FOUND              PIC X(03) VALUE SPACES.
+           05  WS-MAX-GROUP-RECS        PIC 9(05) VALUE 09999.
+           05  WS-GROUP-OVERFLOW        PIC X(03) VALUE SPACES.
+           05  WS-OVERFLOW-GROUP-COUNT  PIC 9(05) VALUE ZEROS.
+
+       01  WS-TRNHST-GROUP.
+           05  WS-TH-COUNT              PIC 9(05) VALUE ZEROS.
+           05  WS-TH-TAB  OCCURS 9999 TIMES
+                          INDEXED BY WS-TH-IDX.
+               10  WS-TH-ORDN           PIC 9(07).
+               10  WS-TH-MATCHED        PIC X(01).
+
+       01  WS-TRNHSTL3-GROUP.
+           05  WS-TL-COUNT              PIC 9(05) VALUE ZEROS.
+           05  WS-TL-TAB  OCCURS 9999 TIMES
+                          INDEXED BY WS-TL-IDX.
+               10  WS-TL-ORDN           PIC 9(07).
+               10  WS-TL-MATCHED        PIC X(01).
+           05  WS-RUN-DATE.
+               10  WS-RUN-YYYY             PIC 9(04).
+               10  WS-RUN-MM               PIC 9(02).
+               10  WS-RUN-DD               PIC 9(02).
+
+           05  WS-HEADING-LINE.
+               10  FILLER            PIC X(15) VALUE SPACES.
+               10  FILLER            PIC X(32) VALUE
+               " TRNHST/TRNHSTL3 RECONCILIATION".
+               10  FILLER            PIC X(09) VALUE " AS OF   ".
+               10  WS-HEAD-MM        PIC 99.
+               10  FILLER            PIC X(01) VALUE "/".
+               10  WS-HEAD-DD        PIC 99.
+               10  FILLER            PIC X(01) VALUE "/".
+               10  WS-HEAD-YYYY      PIC 9999.
+               10  FILLER            PIC X(09) VALUE SPACES.
+               10  FILLER            PIC X(05) VALUE "PAGE ".
+               10  WS-HEAD-PAGE-NO   PIC ZZZZ9.
+
+           05  WS-COLUMN-HEADING.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(16)  VALUE "FOUND ONLY IN".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(11)  VALUE "BILL CODE".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(09)  VALUE "ORDER NO".
+
+           05  WS-DETAIL-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-SOURCE     PIC X(16).
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-XWBCCD     PIC X(11).
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-XWORDN     PIC Z(06)9.
+
+           05  WS-FOOTER-COUNT-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(26)  VALUE
+                   "TRNHST RECORDS UNMATCHED.".
+               10  WS-FOOTER-TH-COUNT    PIC ZZZ,ZZZ,ZZ9.
+
+           05  WS-FOOTER-COUNT-LINE-2.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(28)  VALUE
+                   "TRNHSTL3 RECORDS UNMATCHED.".
+               10  WS-FOOTER-TL-COUNT    PIC ZZZ,ZZZ,ZZ9.
+
+           05  WS-FOOTER-COUNT-LINE-3.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(26)  VALUE
+                   "RECORDS MATCHED OK.......".
+               10  WS-FOOTER-MT-COUNT    PIC ZZZ,ZZZ,ZZ9.
+
+           05  WS-FOOTER-COUNT-LINE-4.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(26)  VALUE
+                   "BILL CODES NOT FULLY CMPD".
+               10  WS-FOOTER-OVFL-COUNT  PIC ZZZ,ZZZ,ZZ9.
+
+           05  WS-FOOTER-LINE.
+               10  FILLER                         PIC X(40)  VALUE
+               "  *******   END OF REPORT   *******   ".
+
+       PROCEDURE DIVISION.
+
+       START-PROGRAM.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-MATCH-RECORDS
+               UNTIL WS-TRNHST-EOF = YES
+                 AND WS-TRNHSTL3-EOF = YES.
+           PERFORM 600-PRINT-FOOTER.
+           PERFORM 500-CLOSE-FILES.
+           STOP RUN.
+
+       100-INITIALIZATION.
+           PERFORM 150-OPEN-FILES.
+           MOVE SPACES TO WS-TRNHST-EOF WS-TRNHSTL3-EOF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MM   TO WS-HEAD-MM.
+           MOVE WS-RUN-DD   TO WS-HEAD-DD.
+           MOVE WS-RUN-YYYY TO WS-HEAD-YYYY.
+
+           PERFORM 110-PRINT-HEADINGS.
+           PERFORM 400-READ-TRNHST.
+           PERFORM 450-READ-TRNHSTL3.
+
+       110-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-HEAD-PAGE-NO.
+           MOVE WS-HEADING-LINE TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING PAGE.
+           MOVE  SPACES  TO  FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           MOVE WS-COLUMN-HEADING TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           MOVE  SPACES  TO  FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+       150-OPEN-FILES.
+           OPEN INPUT TRNHST-FILE.
+           OPEN INPUT TRNHSTL3-FILE.
+           OPEN OUTPUT RECPRN.
+
+       200-MATCH-RECORDS.
+           PERFORM 210-DETERMINE-GROUP-KEY.
+           MOVE SPACES TO WS-GROUP-OVERFLOW.
+           PERFORM 220-LOAD-TRNHST-GROUP.
+           PERFORM 230-LOAD-TRNHSTL3-GROUP.
+           PERFORM 240-COMPARE-GROUP.
+           IF WS-GROUP-OVERFLOW = YES
+             PERFORM 280-REPORT-GROUP-OVERFLOW
+           END-IF.
+
+      *    TRNHSTL3 IS A LOGICAL FILE OVER TRNHST KEYED BY BILLING
+      *    CODE ONLY (DUPLICATES), SO RECORDS SHARING A BILLING CODE
+      *    ARE NOT GUARANTEED TO COME OUT IN ORDER NUMBER SEQUENCE.
+      *    EACH BILLING-CODE GROUP IS THEREFORE BUFFERED FROM BOTH
+      *    FILES AND COMPARED AS A SET OF ORDER NUMBERS RATHER THAN
+      *    MERGED RECORD-FOR-RECORD AGAINST A SHARED TOTAL ORDER.
+       210-DETERMINE-GROUP-KEY.
+           EVALUATE TRUE
+             WHEN WS-TRNHST-EOF = YES
+               MOVE XWBCCD OF TRNHSTL3-RECORD TO WS-GROUP-BCCD
+             WHEN WS-TRNHSTL3-EOF = YES
+               MOVE XWBCCD OF TRNHST-RECORD   TO WS-GROUP-BCCD
+             WHEN XWBCCD OF TRNHST-RECORD
+                     < XWBCCD OF TRNHSTL3-RECORD
+               MOVE XWBCCD OF TRNHST-RECORD   TO WS-GROUP-BCCD
+             WHEN OTHER
+               MOVE XWBCCD OF TRNHSTL3-RECORD TO WS-GROUP-BCCD
+           END-EVALUATE.
+
+       220-LOAD-TRNHST-GROUP.
+           MOVE ZEROS TO WS-TH-COUNT.
+           PERFORM 222-ACCUM-TRNHST-GROUP
+               UNTIL WS-TRNHST-EOF = YES
+                  OR XWBCCD OF TRNHST-RECORD NOT = WS-GROUP-BCCD.
+
+       222-ACCUM-TRNHST-GROUP.
+           IF WS-TH-COUNT < WS-MAX-GROUP-RECS
+             ADD 1 TO WS-TH-COUNT
+             SET WS-TH-IDX TO WS-TH-COUNT
+             MOVE XWORDN OF TRNHST-RECORD TO WS-TH-ORDN(WS-TH-IDX)
+             MOVE SPACE TO WS-TH-MATCHED(WS-TH-IDX)
+           ELSE
+             MOVE YES TO WS-GROUP-OVERFLOW
+           END-IF.
+           PERFORM 400-READ-TRNHST.
+
+       230-LOAD-TRNHSTL3-GROUP.
+           MOVE ZEROS TO WS-TL-COUNT.
+           PERFORM 232-ACCUM-TRNHSTL3-GROUP
+               UNTIL WS-TRNHSTL3-EOF = YES
+                  OR XWBCCD OF TRNHSTL3-RECORD NOT = WS-GROUP-BCCD.
+
+       232-ACCUM-TRNHSTL3-GROUP.
+           IF WS-TL-COUNT < WS-MAX-GROUP-RECS
+             ADD 1 TO WS-TL-COUNT
+             SET WS-TL-IDX TO WS-TL-COUNT
+             MOVE XWORDN OF TRNHSTL3-RECORD TO WS-TL-ORDN(WS-TL-IDX)
+             MOVE SPACE TO WS-TL-MATCHED(WS-TL-IDX)
+           ELSE
+             MOVE YES TO WS-GROUP-OVERFLOW
+           END-IF.
+           PERFORM 450-READ-TRNHSTL3.
+
+       240-COMPARE-GROUP.
+           PERFORM 250-MATCH-TH-AGAINST-TL
+               VARYING WS-TH-IDX FROM 1 BY 1
+               UNTIL WS-TH-IDX > WS-TH-COUNT.
+           PERFORM 270-REPORT-TL-UNMATCHED
+               VARYING WS-TL-IDX FROM 1 BY 1
+               UNTIL WS-TL-IDX > WS-TL-COUNT.
+
+       250-MATCH-TH-AGAINST-TL.
+           MOVE SPACE TO WS-TH-FOUND.
+           PERFORM 260-SEARCH-TL-FOR-TH
+               VARYING WS-TL-IDX FROM 1 BY 1
+               UNTIL WS-TL-IDX > WS-TL-COUNT
+                  OR WS-TH-FOUND = YES.
+           IF WS-TH-FOUND = YES
+             ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+             MOVE "TRNHST ONLY" TO WS-DTL-SOURCE
+             MOVE WS-GROUP-BCCD TO WS-DTL-XWBCCD
+             MOVE WS-TH-ORDN(WS-TH-IDX) TO WS-DTL-XWORDN
+             ADD 1 TO WS-TRNHST-ONLY-COUNT
+             PERFORM 300-PRINT-RECORD
+           END-IF.
+
+       260-SEARCH-TL-FOR-TH.
+           IF WS-TL-MATCHED(WS-TL-IDX) = SPACE
+                AND WS-TL-ORDN(WS-TL-IDX) = WS-TH-ORDN(WS-TH-IDX)
+             MOVE YES TO WS-TH-FOUND
+             MOVE "Y" TO WS-TL-MATCHED(WS-TL-IDX)
+           END-IF.
+
+       270-REPORT-TL-UNMATCHED.
+           IF WS-TL-MATCHED(WS-TL-IDX) NOT = "Y"
+             MOVE "TRNHSTL3 ONLY" TO WS-DTL-SOURCE
+             MOVE WS-GROUP-BCCD TO WS-DTL-XWBCCD
+             MOVE WS-TL-ORDN(WS-TL-IDX) TO WS-DTL-XWORDN
+             ADD 1 TO WS-TRNHSTL3-ONLY-COUNT
+             PERFORM 300-PRINT-RECORD
+           END-IF.
+
+       280-REPORT-GROUP-OVERFLOW.
+           MOVE "** OVERFLOW **" TO WS-DTL-SOURCE.
+           MOVE WS-GROUP-BCCD    TO WS-DTL-XWBCCD.
+           MOVE ZEROS            TO WS-DTL-XWORDN.
+           ADD 1 TO WS-OVERFLOW-GROUP-COUNT.
+           PERFORM 300-PRINT-RECORD.
+
+       300-PRINT-RECORD.
+           IF WS-LINE-COUNT NOT < WS-MAX-LINES-PER-PAGE
+             PERFORM 110-PRINT-HEADINGS
+           END-IF.
+           MOVE WS-DETAIL-LINE  TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           ADD 1 TO WS-LINE-COUNT.
+
+       400-READ-TRNHST.
+           READ TRNHST-FILE NEXT RECORD
+               AT END
+                   MOVE YES TO WS-TRNHST-EOF.
+
+       450-READ-TRNHSTL3.
+           READ TRNHSTL3-FILE NEXT RECORD
+               AT END
+                   MOVE YES TO WS-TRNHSTL3-EOF.
+
+       500-CLOSE-FILES.
+           CLOSE TRNHST-FILE.
+           CLOSE TRNHSTL3-FILE.
+           CLOSE RECPRN.
+
+       600-PRINT-FOOTER.
+           MOVE WS-TRNHST-ONLY-COUNT   TO WS-FOOTER-TH-COUNT.
+           MOVE WS-TRNHSTL3-ONLY-COUNT TO WS-FOOTER-TL-COUNT.
+           MOVE WS-MATCHED-COUNT       TO WS-FOOTER-MT-COUNT.
+           MOVE WS-FOOTER-COUNT-LINE   TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 2.
+           MOVE WS-FOOTER-COUNT-LINE-2 TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           MOVE WS-FOOTER-COUNT-LINE-3 TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           MOVE WS-OVERFLOW-GROUP-COUNT TO WS-FOOTER-OVFL-COUNT.
+           MOVE WS-FOOTER-COUNT-LINE-4 TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 1.
+           MOVE WS-FOOTER-LINE         TO FD-RECPRN-RECORD.
+           WRITE FD-RECPRN-RECORD AFTER ADVANCING 2.
