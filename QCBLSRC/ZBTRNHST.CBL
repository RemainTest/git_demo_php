@@ -24,35 +24,41 @@
                ASSIGN TO DATABASE-TRNHST
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF TRNHST-RECORD
                FILE STATUS IS TRNHST-FILE-STATUS.
 
            SELECT TRNHSTL3-FILE
                ASSIGN TO DATABASE-TRNHSTL3
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF TRNHSTL3-RECORD
                                       WITH DUPLICATES.
 
            SELECT CUSTS-FILE
                ASSIGN TO DATABASE-CUSTS
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD.
 
            SELECT CUSFL3-FILE
                ASSIGN TO DATABASE-CUSFL3
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSFL3-RECORD.
 
            SELECT SLMEN-FILE
                ASSIGN TO DATABASE-SLMEN
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
                                       WITH DUPLICATES.
 
+           SELECT TRNHSTAUD-FILE
+               ASSIGN TO DATABASE-TRNHSTAUD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS TRNHSTAUD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -86,13 +92,44 @@
        01  CUSFL3-RECORD.
            COPY DDS-RCUSF         OF  CUSFL3.
 
+       FD  TRNHSTAUD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRNHSTAUD-RECORD.
+           COPY DDS-TRNHSTAUDR   OF  TRNHSTAUD.
+
        WORKING-STORAGE SECTION.
        01  MSGID                       PIC X(7).
        01  WS-ERRMSG                   PIC X(132).
        01  WS-PAGENO                   PIC S9(2).
       *01  WS-RECNO                    PIC S9(2).
        01  WS-NO-OF-PAGES              PIC S9(2) VALUE 2.
+       01  WS-SFL-FIRST-KEY            PIC X(18) VALUE SPACES.
+       01  WS-SFL-LAST-KEY             PIC X(18) VALUE SPACES.
+       01  WS-SFL-MORE-FWD             PIC X(03) VALUE "NO ".
+       01  WS-SFL-SKIP-COUNT           PIC 9(07) VALUE ZEROS.
        01  TRNHST-FILE-STATUS          PIC X(2) VALUE SPACES.
+       01  TRNHSTAUD-FILE-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-AUD-BEFORE-REC.
+           COPY DDS-TRNHSTR            OF  TRNHST.
+       01  WS-AUD-TIME-RAW.
+           05  WS-AUD-TIME-HHMMSS      PIC 9(06).
+           05  WS-AUD-TIME-CENTS       PIC 9(02).
+       01  WS-VALIDT-DATE.
+           05  WS-VALIDT-YYYY          PIC 9(04).
+           05  WS-VALIDT-MM            PIC 9(02).
+           05  WS-VALIDT-DD            PIC 9(02).
+       01  WS-VALIDT-MAX-DAY           PIC 9(02).
+       01  WS-VALIDT-LEAP-QUOT         PIC 9(04).
+       01  WS-VALIDT-LEAP-REM          PIC 9(03).
+       01  WS-VALIDT-OK                PIC X  VALUE SPACE.
+       01  WS-VALIDT-TODAY-RAW         PIC 9(08).
+       01  WS-VALIDT-TODAY-DATE REDEFINES WS-VALIDT-TODAY-RAW.
+           05  WS-VALIDT-TODAY-YYYY    PIC 9(04).
+           05  WS-VALIDT-TODAY-MMDD    PIC 9(04).
+       01  WS-VALIDT-YEAR-PAST-TOL     PIC 9(03) VALUE 050.
+       01  WS-VALIDT-YEAR-FUTURE-TOL   PIC 9(02) VALUE 02.
+       01  WS-VALIDT-YEAR-LOW          PIC 9(04).
+       01  WS-VALIDT-YEAR-HIGH         PIC 9(04).
        01  WS-VARIABLES.
            02  WS-ERROR                PIC X   VALUE SPACE.
            02  NO-ERR-SFL              PIC X   VALUE SPACE.
@@ -194,16 +231,88 @@
        PR-EXIT. EXIT.
 
        LOAD-FORWARD-FILE.
+           IF WS-SFL-MORE-FWD NOT = "YES"
+              MOVE "No more records are available."
+                                        TO  ZMSAGE OF ZZTR01-O
+              GO LFMSTF-EXIT
+           END-IF.
+           COMPUTE WS-SFL-SKIP-COUNT =
+                   (WS-PAGENO * MAX-SFL-RECORDS) + 1.
+           MOVE LS-SWBCCD TO  XWBCCD OF TRNHSTL3-RECORD.
+           MOVE "Y" TO RECORD-FOUND-TRNHSTL3.
+           START TRNHSTL3-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                             OF TRNHSTL3-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-TRNHSTL3.
+           IF RECORD-FOUND-TRNHSTL3 = "Y"
+              PERFORM READ-NEXT-TRNHSTL3-FILE  THRU  RNDTLF-EXIT
+                      WS-SFL-SKIP-COUNT TIMES
+           END-IF.
+           IF RECORD-FOUND-TRNHSTL3 = "N"
+              MOVE "No more records are available."
+                                        TO  ZMSAGE OF ZZTR01-O
+              GO LFMSTF-EXIT
+           END-IF.
+           ADD 1 TO WS-PAGENO.
+           PERFORM CREATE-SFL-FILE    THRU    CSFLF-EXIT.
+           IF  RECNO > 0
+              INITIALIZE  ZZCT02-O
+              MOVE CORR CUSTSR TO ZZCT02-O
+              MOVE CORR RSLMEN TO ZZCT02-O
+              MOVE CORR RCUSF  TO ZZCT02-O
+              MOVE PERSON OF CUSTS-RECORD TO  PERCUS
+              MOVE PNAME OF SLMEN-RECORD  TO  SNAME OF ZZCT02-O
+              MOVE "CBTRNHST" TO ZZPGM OF ZZCT02-O
+              PERFORM DISPLAY-SUBFILE  THRU  DSFL-EXIT
+                            UNTIL  EXIT-KEY OR CANCEL-KEY
+           END-IF.
        LFMSTF-EXIT. EXIT.
 
        LOAD-BACKWARD-FILE.
+           IF WS-PAGENO NOT > 1
+              MOVE "Already at the first page."
+                                        TO  ZMSAGE OF ZZTR01-O
+              GO LBMSTF-EXIT
+           END-IF.
+           SUBTRACT 1 FROM WS-PAGENO.
+           COMPUTE WS-SFL-SKIP-COUNT =
+                   ((WS-PAGENO - 1) * MAX-SFL-RECORDS) + 1.
+           MOVE LS-SWBCCD TO  XWBCCD OF TRNHSTL3-RECORD.
+           MOVE "Y" TO RECORD-FOUND-TRNHSTL3.
+           START TRNHSTL3-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                             OF TRNHSTL3-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-TRNHSTL3.
+           IF RECORD-FOUND-TRNHSTL3 = "Y"
+              PERFORM READ-NEXT-TRNHSTL3-FILE  THRU  RNDTLF-EXIT
+                      WS-SFL-SKIP-COUNT TIMES
+           END-IF.
+           IF RECORD-FOUND-TRNHSTL3 = "N"
+              MOVE "Unable to reposition to the prior page."
+                                        TO  ZMSAGE OF ZZTR01-O
+              GO LBMSTF-EXIT
+           END-IF.
+           PERFORM CREATE-SFL-FILE    THRU    CSFLF-EXIT.
+           IF  RECNO > 0
+              INITIALIZE  ZZCT02-O
+              MOVE CORR CUSTSR TO ZZCT02-O
+              MOVE CORR RSLMEN TO ZZCT02-O
+              MOVE CORR RCUSF  TO ZZCT02-O
+              MOVE PERSON OF CUSTS-RECORD TO  PERCUS
+              MOVE PNAME OF SLMEN-RECORD  TO  SNAME OF ZZCT02-O
+              MOVE "CBTRNHST" TO ZZPGM OF ZZCT02-O
+              PERFORM DISPLAY-SUBFILE  THRU  DSFL-EXIT
+                            UNTIL  EXIT-KEY OR CANCEL-KEY
+           END-IF.
        LBMSTF-EXIT.  EXIT.
 
        BUILD-SUBFILE.
            MOVE 0 TO RECNO.
+           MOVE 1 TO WS-PAGENO.
            MOVE LS-SWBCCD TO  XWBCCD OF TRNHSTL3-RECORD.
            MOVE "Y" TO RECORD-FOUND-TRNHSTL3.
            START TRNHSTL3-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                             OF TRNHSTL3-RECORD
                    INVALID KEY
                        MOVE "N"  TO  RECORD-FOUND-TRNHSTL3
                        GO BSFL-EXIT.
@@ -236,15 +345,23 @@
        CREATE-SFL-FILE.
            MOVE  0  TO  RECNO.
            MOVE  SPACES  TO  WS-STATUS.
+           MOVE  "NO "   TO  WS-SFL-MORE-FWD.
            PERFORM  FILL-SFL-FILE     THRU   FSFLF-EXIT
                     UNTIL  RECORD-FOUND-TRNHSTL3 = "N".
        CSFLF-EXIT.   EXIT.
 
        FILL-SFL-FILE.
-           IF  RECNO > MAX-SFL-RECORDS
+           IF  RECNO >= MAX-SFL-RECORDS
+               MOVE "YES" TO  WS-SFL-MORE-FWD
                MOVE "N"   TO  RECORD-FOUND-TRNHSTL3
                GO  FSFLF-EXIT.
            PERFORM  MOVE-TRNHSTL3-TO-SFL      THRU   MCTSFL-EXIT.
+           IF  RECNO = 0
+               MOVE EXTERNALLY-DESCRIBED-KEY OF TRNHSTL3-RECORD
+                                                 TO  WS-SFL-FIRST-KEY
+           END-IF.
+           MOVE EXTERNALLY-DESCRIBED-KEY OF TRNHSTL3-RECORD
+                                             TO  WS-SFL-LAST-KEY.
            ADD  1  TO  RECNO
            PERFORM   WRITE-SUBFILE-RECORD     THRU   WSFLR-EXIT.
            PERFORM   READ-NEXT-TRNHSTL3-FILE  THRU   RNDTLF-EXIT.
@@ -378,7 +495,8 @@
                             CUSTS-FILE
                             TRNHSTL3-FILE
                      I-O    TRNHST-FILE
-                            DISPLAY-FILE.
+                            DISPLAY-FILE
+                     EXTEND TRNHSTAUD-FILE.
 
        CLOSE-FILES.
                CLOSE   CUSTS-FILE
@@ -386,11 +504,13 @@
                        SLMEN-FILE
                        CUSFL3-FILE
                        TRNHST-FILE
-                       TRNHSTL3-FILE.
+                       TRNHSTL3-FILE
+                       TRNHSTAUD-FILE.
 
        START-CUSTS-FILE.
            MOVE "Y"  TO RECORD-FOUND-CUSTS.
            START CUSTS-FILE KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                             OF CUSTS-RECORD
                  INVALID  MOVE "N" TO RECORD-FOUND-CUSTS.
        SDTLF-EXIT.  EXIT.
 
@@ -431,6 +551,58 @@
        INITIALIZE-SFLCTL.
            INITIALIZE ZZCT02-O.
 
+       STAMP-AUDIT-HEADER.
+           ACCEPT  AUD-DATE  FROM  DATE  YYYYMMDD.
+           ACCEPT  WS-AUD-TIME-RAW  FROM  TIME.
+           MOVE  WS-AUD-TIME-HHMMSS  TO  AUD-TIME.
+           CALL  "RTNUSRID"  USING  AUD-OPERATOR.
+           CANCEL  "RTNUSRID".
+       STAUD-EXIT.  EXIT.
+
+       WRITE-AUDIT-CHANGE.
+           MOVE  "CHANGE"  TO  AUD-ACTION.
+           PERFORM  STAMP-AUDIT-HEADER  THRU  STAUD-EXIT.
+           MOVE  EXTERNALLY-DESCRIBED-KEY OF WS-AUD-BEFORE-REC
+                                             TO  AUD-KEY.
+           MOVE  XWE4NB  OF  WS-AUD-BEFORE-REC  TO  AUD-B-XWE4NB.
+           MOVE  XWDLDT  OF  WS-AUD-BEFORE-REC  TO  AUD-B-XWDLDT.
+           MOVE  XWC8DT  OF  WS-AUD-BEFORE-REC  TO  AUD-B-XWC8DT.
+           MOVE  PERSON  OF  WS-AUD-BEFORE-REC  TO  AUD-B-PERSON.
+           MOVE  CUSNO   OF  WS-AUD-BEFORE-REC  TO  AUD-B-CUSNO.
+           MOVE  XWTTYP  OF  WS-AUD-BEFORE-REC  TO  AUD-B-XWTTYP.
+           MOVE  XWAMNT  OF  WS-AUD-BEFORE-REC  TO  AUD-B-XWAMNT.
+           MOVE  XWE4NB  OF  TRNHST-RECORD      TO  AUD-A-XWE4NB.
+           MOVE  XWDLDT  OF  TRNHST-RECORD      TO  AUD-A-XWDLDT.
+           MOVE  XWC8DT  OF  TRNHST-RECORD      TO  AUD-A-XWC8DT.
+           MOVE  PERSON  OF  TRNHST-RECORD      TO  AUD-A-PERSON.
+           MOVE  CUSNO   OF  TRNHST-RECORD      TO  AUD-A-CUSNO.
+           MOVE  XWTTYP  OF  TRNHST-RECORD      TO  AUD-A-XWTTYP.
+           MOVE  XWAMNT  OF  TRNHST-RECORD      TO  AUD-A-XWAMNT.
+           WRITE  TRNHSTAUD-RECORD.
+           IF TRNHSTAUD-FILE-STATUS NOT = "00"
+              DISPLAY "Unable to write TRNHST audit record.."
+           END-IF.
+       WRAUDC-EXIT.  EXIT.
+
+       WRITE-AUDIT-DELETE.
+           MOVE  "DELETE"  TO  AUD-ACTION.
+           PERFORM  STAMP-AUDIT-HEADER  THRU  STAUD-EXIT.
+           MOVE  EXTERNALLY-DESCRIBED-KEY OF TRNHST-RECORD
+                                             TO  AUD-KEY.
+           MOVE  XWE4NB  OF  TRNHST-RECORD      TO  AUD-B-XWE4NB.
+           MOVE  XWDLDT  OF  TRNHST-RECORD      TO  AUD-B-XWDLDT.
+           MOVE  XWC8DT  OF  TRNHST-RECORD      TO  AUD-B-XWC8DT.
+           MOVE  PERSON  OF  TRNHST-RECORD      TO  AUD-B-PERSON.
+           MOVE  CUSNO   OF  TRNHST-RECORD      TO  AUD-B-CUSNO.
+           MOVE  XWTTYP  OF  TRNHST-RECORD      TO  AUD-B-XWTTYP.
+           MOVE  XWAMNT  OF  TRNHST-RECORD      TO  AUD-B-XWAMNT.
+           INITIALIZE  AUD-AFTER.
+           WRITE  TRNHSTAUD-RECORD.
+           IF TRNHSTAUD-FILE-STATUS NOT = "00"
+              DISPLAY "Unable to write TRNHST audit record.."
+           END-IF.
+       WRAUDD-EXIT.  EXIT.
+
        CHGREC-ROUTINE.
            MOVE SPACES TO TRNHST-FILE-STATUS.
            MOVE INDIC-OFF  TO   IN34 OF ZZFT01-O-INDIC
@@ -485,12 +657,16 @@
              END-READ
              IF RECORD-FOUND-TRNHST = "Y"
                    AND TRNHST-FILE-STATUS = "00"
+                MOVE CORR TRNHSTR OF TRNHST-RECORD
+                                  TO TRNHSTR OF WS-AUD-BEFORE-REC
                 MOVE CORR ZZFT01-I  TO TRNHST-RECORD
                 REWRITE TRNHST-RECORD
                      INVALID KEY
                        MOVE "Update on TRNHST file Invalid.."
                                               TO ZMSAGE OF ZZFT01-O
                        WRITE DISPLAY-REC FORMAT IS "ZZTR01"
+                     NOT INVALID KEY
+                       PERFORM WRITE-AUDIT-CHANGE  THRU  WRAUDC-EXIT
                 END-REWRITE
              ELSE
                 MOVE "Record is not available for update.."
@@ -563,7 +739,10 @@
            MOVE SPACE TO WS-ERROR.
            MOVE SPACE TO ZMSAGE OF ZZFT01-O.
            MOVE INDIC-OFF  TO  IN40 OF ZZFT01-O-INDIC
-                               IN41 OF ZZFT01-O-INDIC.
+                               IN41 OF ZZFT01-O-INDIC
+                               IN42 OF ZZFT01-O-INDIC
+                               IN43 OF ZZFT01-O-INDIC
+                               IN44 OF ZZFT01-O-INDIC.
            MOVE XWE4NB OF ZZSF02-I  TO  XWE4NB OF TRNHST-RECORD.
            MOVE XWDLDT OF ZZSF02-I  TO  XWDLDT OF TRNHST-RECORD.
            MOVE XWC8DT OF ZZSF02-I  TO  XWC8DT OF TRNHST-RECORD.
@@ -581,6 +760,7 @@
            IF ADD-MODE
               MOVE "Y" TO RECORD-FOUND
               START TRNHST-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                             OF TRNHST-RECORD
                    INVALID KEY
                       MOVE "N" TO RECORD-FOUND
               END-START
@@ -606,9 +786,95 @@
              MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
              GO VALIDT-EXIT
            END-IF.
+
+      * DEAL DATE MUST BE A VALID CALENDAR DATE
+           MOVE XWDLDT OF TRNHST-RECORD  TO  WS-VALIDT-DATE.
+           PERFORM CHECK-DATE-VALID  THRU  CHKDTV-EXIT.
+           IF WS-VALIDT-OK = "N"
+             MOVE "Y" TO WS-ERROR
+             MOVE INDIC-ON TO IN42 OF ZZFT01-O-INDIC
+             MOVE "OEM0031" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             GO VALIDT-EXIT
+           END-IF.
+
+      * CONTRACT DATE MUST BE A VALID CALENDAR DATE
+           MOVE XWC8DT OF TRNHST-RECORD  TO  WS-VALIDT-DATE.
+           PERFORM CHECK-DATE-VALID  THRU  CHKDTV-EXIT.
+           IF WS-VALIDT-OK = "N"
+             MOVE "Y" TO WS-ERROR
+             MOVE INDIC-ON TO IN43 OF ZZFT01-O-INDIC
+             MOVE "OEM0031" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             GO VALIDT-EXIT
+           END-IF.
+
+      * CONTRACT DATE MUST NOT BE LATER THAN THE DEAL DATE
+           IF XWC8DT OF TRNHST-RECORD > XWDLDT OF TRNHST-RECORD
+             MOVE "Y" TO WS-ERROR
+             MOVE INDIC-ON TO IN44 OF ZZFT01-O-INDIC
+             MOVE "OEM0032" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             GO VALIDT-EXIT
+           END-IF.
       *    GO VALIDT-ROUTINE.
        VALIDT-EXIT. EXIT.
 
+       CHECK-DATE-VALID.
+           MOVE "Y" TO WS-VALIDT-OK.
+           IF WS-VALIDT-MM < 1 OR WS-VALIDT-MM > 12
+             MOVE "N" TO WS-VALIDT-OK
+             GO CHKDTV-EXIT
+           END-IF.
+           EVALUATE WS-VALIDT-MM
+             WHEN 4  WHEN 6  WHEN 9  WHEN 11
+               MOVE 30 TO WS-VALIDT-MAX-DAY
+             WHEN 2
+               PERFORM CHECK-LEAP-YEAR  THRU  CHKLYR-EXIT
+             WHEN OTHER
+               MOVE 31 TO WS-VALIDT-MAX-DAY
+           END-EVALUATE.
+           IF WS-VALIDT-DD < 1 OR WS-VALIDT-DD > WS-VALIDT-MAX-DAY
+             MOVE "N" TO WS-VALIDT-OK
+             GO CHKDTV-EXIT
+           END-IF.
+           PERFORM CHECK-YEAR-RANGE  THRU  CHKYRR-EXIT.
+       CHKDTV-EXIT. EXIT.
+
+      * CATCHES FAT-FINGERED YEARS (E.G. DECADES IN THE FUTURE) THAT
+      * WOULD OTHERWISE PASS THE CALENDAR-VALIDITY CHECK ABOVE.
+       CHECK-YEAR-RANGE.
+           ACCEPT  WS-VALIDT-TODAY-RAW  FROM  DATE  YYYYMMDD.
+           SUBTRACT WS-VALIDT-YEAR-PAST-TOL FROM WS-VALIDT-TODAY-YYYY
+                    GIVING WS-VALIDT-YEAR-LOW.
+           ADD WS-VALIDT-YEAR-FUTURE-TOL TO WS-VALIDT-TODAY-YYYY
+                    GIVING WS-VALIDT-YEAR-HIGH.
+           IF WS-VALIDT-YYYY < WS-VALIDT-YEAR-LOW
+                OR WS-VALIDT-YYYY > WS-VALIDT-YEAR-HIGH
+             MOVE "N" TO WS-VALIDT-OK
+           END-IF.
+       CHKYRR-EXIT. EXIT.
+
+       CHECK-LEAP-YEAR.
+           MOVE 28 TO WS-VALIDT-MAX-DAY.
+           DIVIDE WS-VALIDT-YYYY BY 400 GIVING WS-VALIDT-LEAP-QUOT
+                                   REMAINDER WS-VALIDT-LEAP-REM.
+           IF WS-VALIDT-LEAP-REM = 0
+             MOVE 29 TO WS-VALIDT-MAX-DAY
+             GO CHKLYR-EXIT
+           END-IF.
+           DIVIDE WS-VALIDT-YYYY BY 100 GIVING WS-VALIDT-LEAP-QUOT
+                                   REMAINDER WS-VALIDT-LEAP-REM.
+           IF WS-VALIDT-LEAP-REM = 0
+             GO CHKLYR-EXIT
+           END-IF.
+           DIVIDE WS-VALIDT-YYYY BY 4 GIVING WS-VALIDT-LEAP-QUOT
+                                   REMAINDER WS-VALIDT-LEAP-REM.
+           IF WS-VALIDT-LEAP-REM = 0
+             MOVE 29 TO WS-VALIDT-MAX-DAY
+           END-IF.
+       CHKLYR-EXIT. EXIT.
+
        DELREC-ROUTINE.
            MOVE INDIC-OFF  TO   IN36 OF ZZFT01-O-INDIC.
            MOVE INDIC-ON   TO   IN34 OF ZZFT01-O-INDIC
@@ -654,6 +920,8 @@
                   INVALID
                       DISPLAY "Unable to delete TRNHST file.."
       *               WRITE DISPLAY-REC FORMAT "ZZCNF1"
+                  NOT INVALID
+                      PERFORM WRITE-AUDIT-DELETE  THRU  WRAUDD-EXIT
               END-DELETE
            END-IF.
        DELREC-EXIT. EXIT.
