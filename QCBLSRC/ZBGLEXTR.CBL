@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GLEXTR.
+       INSTALLATION.  DATABOROUGH INDIA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRNHST-FILE
+              ASSIGN TO DATABASE-TRNHST
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                     OF TRNHST-RECORD
+              FILE STATUS  IS TRNHST-FILE-STATUS.
+
+           SELECT CUSTS-FILE
+              ASSIGN TO DATABASE-CUSTS
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                     OF CUSTS-RECORD
+              FILE STATUS  IS CUSTS-FILE-STATUS.
+
+           SELECT GLTRNH-FILE
+              ASSIGN TO DATABASE-GLTRNH
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS GLTRNH-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  TRNHST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRNHST-RECORD.
+           COPY DDS-TRNHSTR      OF  TRNHST.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR       OF  CUSTS.
+
+       FD  GLTRNH-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GLTRNH-RECORD.
+           COPY DDS-GLTRNHR      OF  GLTRNH.
+
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-CONSTANTS.
+           05  YES                                PIC X(3) VALUE "YES".
+
+       01  TRNHST-FILE-STATUS                     PIC X(2).
+       01  CUSTS-FILE-STATUS                      PIC X(2).
+       01  GLTRNH-FILE-STATUS                     PIC X(2).
+
+       01  WORK-FIELDS.
+           05  EOF-IND                  PIC X(03) VALUE SPACES.
+           05  RECORD-FOUND-CUSTS       PIC X(03) VALUE SPACES.
+           05  WS-RUN-DATE              PIC 9(08) VALUE ZEROS.
+           05  WS-RECORD-COUNT          PIC 9(09) VALUE ZEROS.
+           05  WS-AMOUNT-TOTAL          PIC S9(09)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       START-PROGRAM.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-TRNHST-RECORDS
+               UNTIL EOF-IND = YES.
+           PERFORM 600-WRITE-TRAILER.
+           PERFORM 500-CLOSE-FILES.
+           STOP RUN.
+
+       100-INITIALIZATION.
+           PERFORM 150-OPEN-FILES.
+           MOVE SPACES TO EOF-IND.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 110-WRITE-HEADER.
+           PERFORM 400-READ-TRNHST.
+
+       110-WRITE-HEADER.
+           INITIALIZE GLTRNH-RECORD.
+           MOVE "H"         TO GL-REC-TYPE.
+           MOVE WS-RUN-DATE TO GL-RUN-DATE.
+           WRITE GLTRNH-RECORD.
+
+       150-OPEN-FILES.
+           OPEN INPUT TRNHST-FILE.
+           OPEN INPUT CUSTS-FILE.
+           OPEN OUTPUT GLTRNH-FILE.
+
+       200-PROCESS-TRNHST-RECORDS.
+           PERFORM 250-LOOKUP-CUSTOMER.
+           PERFORM 300-WRITE-DETAIL.
+           PERFORM 400-READ-TRNHST.
+
+       250-LOOKUP-CUSTOMER.
+           MOVE XWBCCD OF TRNHST-RECORD TO XWBCCD OF CUSTS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CUSTS.
+           READ CUSTS-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CUSTS.
+           IF RECORD-FOUND-CUSTS = "N"
+             MOVE ALL "-" TO CNAME OF CUSTS-RECORD
+           END-IF.
+
+       300-WRITE-DETAIL.
+           INITIALIZE GLTRNH-RECORD.
+           MOVE "D"                        TO GL-REC-TYPE.
+           MOVE WS-RUN-DATE                TO GL-RUN-DATE.
+           MOVE XWBCCD OF TRNHST-RECORD    TO GL-XWBCCD.
+           MOVE XWORDN OF TRNHST-RECORD    TO GL-XWORDN.
+           MOVE CUSNO  OF TRNHST-RECORD    TO GL-CUSNO.
+           MOVE CNAME  OF CUSTS-RECORD     TO GL-CNAME.
+           MOVE XWC8DT OF TRNHST-RECORD    TO GL-XWC8DT.
+           MOVE XWTTYP OF TRNHST-RECORD    TO GL-XWTTYP.
+           MOVE XWAMNT OF TRNHST-RECORD    TO GL-XWAMNT.
+           IF XWAMNT OF TRNHST-RECORD NOT < ZEROS
+             MOVE "D" TO GL-DRCR-IND
+           ELSE
+             MOVE "C" TO GL-DRCR-IND
+           END-IF.
+           WRITE GLTRNH-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD XWAMNT OF TRNHST-RECORD TO WS-AMOUNT-TOTAL.
+
+       400-READ-TRNHST.
+           READ TRNHST-FILE NEXT RECORD
+               AT END
+                   MOVE YES TO EOF-IND.
+
+       500-CLOSE-FILES.
+           CLOSE TRNHST-FILE.
+           CLOSE CUSTS-FILE.
+           CLOSE GLTRNH-FILE.
+
+       600-WRITE-TRAILER.
+           INITIALIZE GLTRNH-RECORD.
+           MOVE "T"               TO GL-REC-TYPE.
+           MOVE WS-RUN-DATE       TO GL-RUN-DATE.
+           MOVE WS-RECORD-COUNT   TO GL-RECORD-COUNT.
+           MOVE WS-AMOUNT-TOTAL   TO GL-AMOUNT-TOTAL.
+           WRITE GLTRNH-RECORD.
