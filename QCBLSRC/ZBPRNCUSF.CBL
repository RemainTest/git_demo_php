@@ -50,10 +50,39 @@
        01  FILE-STATUS                            PIC X(2).
        01  WORK-FIELDS.
            05  WS-RECORDS-WRITTEN       PIC 9(09) VALUE ZEROS.
+           05  WS-SELECTED              PIC X(03) VALUE SPACES.
+           05  WS-PAGE-NO               PIC 9(05) VALUE ZEROS.
+           05  WS-LINE-COUNT            PIC 9(03) VALUE ZEROS.
+           05  WS-MAX-LINES-PER-PAGE    PIC 9(03) VALUE 060.
+           05  WS-RUN-DATE.
+               10  WS-RUN-YYYY             PIC 9(04).
+               10  WS-RUN-MM               PIC 9(02).
+               10  WS-RUN-DD               PIC 9(02).
+
            05  WS-HEADING-LINE.
-               10  FILLER                       PIC X(15) VALUE SPACES.
-               10  FILLER                       PIC X(50)  VALUE
+               10  FILLER            PIC X(15) VALUE SPACES.
+               10  FILLER            PIC X(27) VALUE
                " CUSTOMER LIST AS OF DATE ".
+               10  WS-HEAD-MM        PIC 99.
+               10  FILLER            PIC X(01) VALUE "/".
+               10  WS-HEAD-DD        PIC 99.
+               10  FILLER            PIC X(01) VALUE "/".
+               10  WS-HEAD-YYYY      PIC 9999.
+               10  FILLER            PIC X(19) VALUE SPACES.
+               10  FILLER            PIC X(05) VALUE "PAGE ".
+               10  WS-HEAD-PAGE-NO   PIC ZZZZ9.
+
+           05  WS-COLUMN-HEADING.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(40)  VALUE "COMPANY NAME".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(20)  VALUE "CONTACT PERSON".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(20)  VALUE "ADDRESS".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(10)  VALUE "PRODUCT".
+               10  FILLER            PIC X(09)  VALUE SPACES.
+               10  FILLER            PIC X(02)  VALUE "DC".
 
            05  WS-DETAIL-RECORDS.
                10  FILLER            PIC X(05)  VALUE SPACES.
@@ -74,8 +103,40 @@
                10  FILLER                         PIC X(20)  VALUE
                "  *******   END OF REPORT   *******   ".
 
+           05  WS-FOOTER-COUNT-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(20)  VALUE
+                   "TOTAL CUSTOMERS....".
+               10  WS-FOOTER-COUNT   PIC ZZZ,ZZZ,ZZ9.
+
+           05  WS-FOOTER-DIST-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(14)  VALUE
+                   "DISTRIBUTOR ".
+               10  WS-FOOTER-DIST-CODE   PIC X(02).
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-FOOTER-DIST-COUNT  PIC ZZZ,ZZ9.
+
+           05  WS-FOOTER-OVFL-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(60)  VALUE
+                   "** WARNING - 50 DISTRIBUTOR LIMIT EXCEEDED **".
+
+       01  WS-DIST-TOTALS.
+           05  WS-DIST-TOT-TAB  OCCURS 50 TIMES
+                                INDEXED BY WS-DIST-IDX.
+               10  WS-DIST-TOT-CODE      PIC X(02).
+               10  WS-DIST-TOT-COUNT     PIC 9(07).
+       01  WS-DIST-COUNT-USED             PIC 9(03) VALUE ZEROS.
+       01  WS-DIST-FOUND                  PIC X(03) VALUE SPACES.
+       01  WS-DIST-OVERFLOW                PIC X(03) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-SELECT-PARMS.
+           05  LS-SEL-DSDCDE                      PIC X(02).
+           05  LS-SEL-PRPCDE                      PIC X(10).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-SELECT-PARMS.
 
        START-PROGRAM.
            PERFORM 100-INITIALIZATION.
@@ -89,39 +150,120 @@
            MOVE SPACES TO EOF-IND.
            INITIALIZE WS-RECORDS-WRITTEN.
 
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MM   TO WS-HEAD-MM.
+           MOVE WS-RUN-DD   TO WS-HEAD-DD.
+           MOVE WS-RUN-YYYY TO WS-HEAD-YYYY.
+
+           PERFORM 110-PRINT-HEADINGS.
+           PERFORM 400-READ-CHECK-CUSF.
+
+       110-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-HEAD-PAGE-NO.
            MOVE WS-HEADING-LINE TO FD-CUSFPRN-RECORD.
            WRITE FD-CUSFPRN-RECORD AFTER ADVANCING PAGE.
            MOVE  SPACES  TO  FD-CUSFPRN-RECORD.
            WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1.
-           PERFORM 400-READ-CHECK-CUSF.
+           MOVE WS-COLUMN-HEADING TO FD-CUSFPRN-RECORD.
+           WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1.
+           MOVE  SPACES  TO  FD-CUSFPRN-RECORD.
+           WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1.
+           MOVE ZEROS TO WS-LINE-COUNT.
+       110-PRH-EXIT. EXIT.
 
        150-OPEN-FILES.
            OPEN INPUT CUSF.
            OPEN OUTPUT CUSFPRN.
 
        300-PRINT-RECORDS.
+           IF WS-LINE-COUNT NOT < WS-MAX-LINES-PER-PAGE
+             PERFORM 110-PRINT-HEADINGS
+           END-IF.
            MOVE WS-DETAIL-RECORDS  TO FD-CUSFPRN-RECORD.
            WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           PERFORM 350-ACCUM-DIST-TOTAL.
+
+       350-ACCUM-DIST-TOTAL.
+           MOVE SPACES TO WS-DIST-FOUND.
+           PERFORM 360-SEARCH-DIST-TOTAL
+               VARYING WS-DIST-IDX FROM 1 BY 1
+               UNTIL WS-DIST-IDX > WS-DIST-COUNT-USED.
+           IF WS-DIST-FOUND NOT = YES
+             IF WS-DIST-COUNT-USED < 50
+               ADD 1 TO WS-DIST-COUNT-USED
+               SET WS-DIST-IDX TO WS-DIST-COUNT-USED
+               MOVE DSDCDE TO WS-DIST-TOT-CODE(WS-DIST-IDX)
+               MOVE 1      TO WS-DIST-TOT-COUNT(WS-DIST-IDX)
+             ELSE
+               MOVE YES TO WS-DIST-OVERFLOW
+             END-IF
+           END-IF.
+       350-ADT-EXIT. EXIT.
+
+       360-SEARCH-DIST-TOTAL.
+           IF WS-DIST-TOT-CODE(WS-DIST-IDX) = DSDCDE
+             ADD 1 TO WS-DIST-TOT-COUNT(WS-DIST-IDX)
+             MOVE YES TO WS-DIST-FOUND
+           END-IF.
+       360-SDT-EXIT. EXIT.
 
        500-CLOSE-FILES.
            CLOSE CUSF.
            CLOSE CUSFPRN.
 
+       600-PRINT-FOOTER.
+           MOVE WS-RECORDS-WRITTEN TO WS-FOOTER-COUNT.
+           MOVE WS-FOOTER-COUNT-LINE TO FD-CUSFPRN-RECORD.
+           WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 2.
+           PERFORM 610-PRINT-DIST-LINE
+               VARYING WS-DIST-IDX FROM 1 BY 1
+               UNTIL WS-DIST-IDX > WS-DIST-COUNT-USED.
+           IF WS-DIST-OVERFLOW = YES
+             MOVE WS-FOOTER-OVFL-LINE TO FD-CUSFPRN-RECORD
+             WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1
+           END-IF.
+           MOVE WS-FOOTER-LINE  TO FD-CUSFPRN-RECORD.
+           WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 2.
+       600-PRF-EXIT. EXIT.
+
+       610-PRINT-DIST-LINE.
+           MOVE WS-DIST-TOT-CODE(WS-DIST-IDX)  TO WS-FOOTER-DIST-CODE.
+           MOVE WS-DIST-TOT-COUNT(WS-DIST-IDX) TO WS-FOOTER-DIST-COUNT.
+           MOVE WS-FOOTER-DIST-LINE TO FD-CUSFPRN-RECORD.
+           WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1.
+       610-PDL-EXIT. EXIT.
+
+
+       250-CHECK-SELECTION.
+           MOVE YES TO WS-SELECTED.
+           IF LS-SEL-DSDCDE NOT = SPACES
+                AND DSDCDE NOT = LS-SEL-DSDCDE
+             MOVE SPACES TO WS-SELECTED
+           END-IF.
+           IF LS-SEL-PRPCDE NOT = SPACES
+                AND PRPCDE NOT = LS-SEL-PRPCDE
+             MOVE SPACES TO WS-SELECTED
+           END-IF.
+       250-CKS-EXIT. EXIT.
 
        200-PROCESS-CUSF-RECORDS.
            INITIALIZE WS-DETAIL-RECORDS.
-           IF DSDCDE NOT = SPACES
-                 MOVE CNAME TO WS-COMPANY-NAME
-                 MOVE USERNM TO WS-CONTACT-PERSON
-                 MOVE ADD4 TO WS-COMP-ADD
-                 MOVE PRPCDE TO WS-PROD-CODE
-                 MOVE DSDCDE TO WS-DIST-CODE
-           END-IF
-           PERFORM 300-PRINT-RECORDS.
+           PERFORM 250-CHECK-SELECTION.
+           IF WS-SELECTED = YES
+                AND DSDCDE NOT = SPACES
+             MOVE CNAME TO WS-COMPANY-NAME
+             MOVE USERNM TO WS-CONTACT-PERSON
+             MOVE ADD4 TO WS-COMP-ADD
+             MOVE PRPCDE TO WS-PROD-CODE
+             MOVE DSDCDE TO WS-DIST-CODE
+             PERFORM 300-PRINT-RECORDS
+           END-IF.
            PERFORM 400-READ-CHECK-CUSF.
            IF EOF-IND = "YES"
-             MOVE WS-FOOTER-LINE  TO FD-CUSFPRN-RECORD
-             WRITE FD-CUSFPRN-RECORD AFTER ADVANCING 1
+             PERFORM 600-PRINT-FOOTER
            END-IF.
 
       *    IF EOF-IND = "NO"
