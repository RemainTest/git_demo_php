@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRNTRNH.
+       INSTALLATION.  DATABOROUGH INDIA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRNHSTL3-FILE
+              ASSIGN TO DATABASE-TRNHSTL3
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                     OF TRNHSTL3-RECORD
+                                     WITH DUPLICATES
+              FILE STATUS  IS TRNHSTL3-FILE-STATUS.
+
+           SELECT SLMEN-FILE
+              ASSIGN TO DATABASE-SLMEN
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                                     WITH DUPLICATES
+              FILE STATUS  IS SLMEN-FILE-STATUS.
+
+           SELECT TRNHPRN
+              ASSIGN TO PRINTER-QPRINT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  TRNHSTL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRNHSTL3-RECORD.
+           COPY DDS-TRNHSTR      OF  TRNHSTL3.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN       OF  SLMEN.
+
+       FD  TRNHPRN
+           LABEL RECORDS ARE OMITTED.
+       01  FD-TRNHPRN-RECORD      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-CONSTANTS.
+           05  YES                                PIC X(3) VALUE "YES".
+
+       01  FILE-STATUS                            PIC X(2).
+       01  TRNHSTL3-FILE-STATUS                   PIC X(2).
+       01  SLMEN-FILE-STATUS                      PIC X(2).
+
+       01  WORK-FIELDS.
+           05  EOF-IND                  PIC X(03) VALUE SPACES.
+           05  WS-SELECTED              PIC X(03) VALUE SPACES.
+           05  RECORD-FOUND-SLMEN       PIC X(03) VALUE SPACES.
+           05  WS-CUR-XWBCCD            PIC X(11) VALUE SPACES.
+           05  WS-RECORDS-WRITTEN       PIC 9(09) VALUE ZEROS.
+           05  WS-PAGE-NO               PIC 9(05) VALUE ZEROS.
+           05  WS-LINE-COUNT            PIC 9(03) VALUE ZEROS.
+           05  WS-MAX-LINES-PER-PAGE    PIC 9(03) VALUE 060.
+           05  WS-RUN-DATE.
+               10  WS-RUN-YYYY             PIC 9(04).
+               10  WS-RUN-MM               PIC 9(02).
+               10  WS-RUN-DD               PIC 9(02).
+
+           05  WS-HEADING-LINE.
+               10  FILLER            PIC X(15) VALUE SPACES.
+               10  FILLER            PIC X(30) VALUE
+               "TRANSACTION HISTORY BY BILL CD".
+               10  FILLER            PIC X(09) VALUE " AS OF   ".
+               10  WS-HEAD-MM        PIC 99.
+               10  FILLER            PIC X(01) VALUE "/".
+               10  WS-HEAD-DD        PIC 99.
+               10  FILLER            PIC X(01) VALUE "/".
+               10  WS-HEAD-YYYY      PIC 9999.
+               10  FILLER            PIC X(09) VALUE SPACES.
+               10  FILLER            PIC X(05) VALUE "PAGE ".
+               10  WS-HEAD-PAGE-NO   PIC ZZZZ9.
+
+           05  WS-BILLCD-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(11)  VALUE
+                   "BILL CODE  ".
+               10  WS-BC-XWBCCD      PIC X(11).
+
+           05  WS-COLUMN-HEADING.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(09)  VALUE "ORDER NO".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(10)  VALUE "TRANS DATE".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(06)  VALUE "CUS NO".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(03)  VALUE "TYP".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(12)  VALUE "AMOUNT".
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(30)  VALUE "SALESMAN".
+
+           05  WS-DETAIL-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-XWORDN     PIC Z(06)9.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-XWC8DT     PIC 9(08).
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-CUSNO      PIC X(06).
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  WS-DTL-XWTTYP     PIC X(02).
+               10  FILLER            PIC X(06)  VALUE SPACES.
+               10  WS-DTL-XWAMNT     PIC Z(06)9.99-.
+               10  FILLER            PIC X(04)  VALUE SPACES.
+               10  WS-DTL-PNAME      PIC X(30).
+
+           05  WS-FOOTER-COUNT-LINE.
+               10  FILLER            PIC X(05)  VALUE SPACES.
+               10  FILLER            PIC X(20)  VALUE
+                   "TOTAL TRANSACTIONS..".
+               10  WS-FOOTER-COUNT   PIC ZZZ,ZZZ,ZZ9.
+
+           05  WS-FOOTER-LINE.
+               10  FILLER                         PIC X(40)  VALUE
+               "  *******   END OF REPORT   *******   ".
+
+       LINKAGE SECTION.
+       01  LS-SELECT-PARMS.
+           05  LS-SEL-XWBCCD                       PIC X(11).
+
+       PROCEDURE DIVISION USING LS-SELECT-PARMS.
+
+       START-PROGRAM.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-TRNHSTL3-RECORDS
+               UNTIL EOF-IND = YES.
+           PERFORM 600-PRINT-FOOTER.
+           PERFORM 500-CLOSE-FILES.
+           STOP RUN.
+
+       100-INITIALIZATION.
+           PERFORM 150-OPEN-FILES.
+           MOVE SPACES TO EOF-IND.
+           MOVE SPACES TO WS-CUR-XWBCCD.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MM   TO WS-HEAD-MM.
+           MOVE WS-RUN-DD   TO WS-HEAD-DD.
+           MOVE WS-RUN-YYYY TO WS-HEAD-YYYY.
+
+           PERFORM 110-PRINT-HEADINGS.
+
+           IF LS-SEL-XWBCCD NOT = SPACES
+             MOVE LS-SEL-XWBCCD TO XWBCCD OF TRNHSTL3-RECORD
+             MOVE ZEROS         TO XWORDN OF TRNHSTL3-RECORD
+             START TRNHSTL3-FILE KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                             OF TRNHSTL3-RECORD
+                     INVALID KEY
+                         MOVE YES TO EOF-IND
+           END-IF.
+
+           IF EOF-IND NOT = YES
+             PERFORM 400-READ-TRNHSTL3
+           END-IF.
+
+       110-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-HEAD-PAGE-NO.
+           MOVE WS-HEADING-LINE TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING PAGE.
+           MOVE  SPACES  TO  FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1.
+           IF LS-SEL-XWBCCD NOT = SPACES
+             MOVE LS-SEL-XWBCCD TO WS-BC-XWBCCD
+             MOVE WS-BILLCD-LINE TO FD-TRNHPRN-RECORD
+             WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1
+             MOVE  SPACES  TO  FD-TRNHPRN-RECORD
+             WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1
+           ELSE
+             IF WS-CUR-XWBCCD NOT = SPACES
+               MOVE WS-CUR-XWBCCD TO WS-BC-XWBCCD
+               MOVE WS-BILLCD-LINE TO FD-TRNHPRN-RECORD
+               WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1
+               MOVE  SPACES  TO  FD-TRNHPRN-RECORD
+               WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1
+             END-IF
+           END-IF.
+           MOVE WS-COLUMN-HEADING TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1.
+           MOVE  SPACES  TO  FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1.
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+       150-OPEN-FILES.
+           OPEN INPUT TRNHSTL3-FILE.
+           OPEN INPUT SLMEN-FILE.
+           OPEN OUTPUT TRNHPRN.
+
+       200-PROCESS-TRNHSTL3-RECORDS.
+           MOVE SPACES TO WS-SELECTED.
+           IF LS-SEL-XWBCCD = SPACES
+             MOVE YES TO WS-SELECTED
+           ELSE
+             IF XWBCCD OF TRNHSTL3-RECORD = LS-SEL-XWBCCD
+               MOVE YES TO WS-SELECTED
+             ELSE
+               MOVE YES TO EOF-IND
+             END-IF
+           END-IF.
+           IF WS-SELECTED = YES
+             PERFORM 250-LOOKUP-SALESMAN
+             PERFORM 300-PRINT-RECORD
+             PERFORM 400-READ-TRNHSTL3
+           END-IF.
+
+       250-LOOKUP-SALESMAN.
+           MOVE PERSON OF TRNHSTL3-RECORD TO PERSON OF SLMEN-RECORD.
+           MOVE "Y" TO RECORD-FOUND-SLMEN.
+           READ SLMEN-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-SLMEN.
+           IF RECORD-FOUND-SLMEN = "N"
+             MOVE ALL "-" TO PNAME OF SLMEN-RECORD
+           END-IF.
+
+       300-PRINT-RECORD.
+           IF WS-LINE-COUNT NOT < WS-MAX-LINES-PER-PAGE
+             PERFORM 110-PRINT-HEADINGS
+           END-IF.
+           IF LS-SEL-XWBCCD = SPACES
+             AND XWBCCD OF TRNHSTL3-RECORD NOT = WS-CUR-XWBCCD
+             PERFORM 310-PRINT-BILLCD-BREAK
+           END-IF.
+           MOVE XWORDN OF TRNHSTL3-RECORD TO WS-DTL-XWORDN.
+           MOVE XWC8DT OF TRNHSTL3-RECORD TO WS-DTL-XWC8DT.
+           MOVE CUSNO  OF TRNHSTL3-RECORD TO WS-DTL-CUSNO.
+           MOVE XWTTYP OF TRNHSTL3-RECORD TO WS-DTL-XWTTYP.
+           MOVE XWAMNT OF TRNHSTL3-RECORD TO WS-DTL-XWAMNT.
+           MOVE PNAME  OF SLMEN-RECORD    TO WS-DTL-PNAME.
+           MOVE WS-DETAIL-LINE  TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       310-PRINT-BILLCD-BREAK.
+           MOVE XWBCCD OF TRNHSTL3-RECORD TO WS-CUR-XWBCCD.
+           MOVE SPACES TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1.
+           MOVE WS-CUR-XWBCCD TO WS-BC-XWBCCD.
+           MOVE WS-BILLCD-LINE TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 1.
+           ADD 2 TO WS-LINE-COUNT.
+
+       400-READ-TRNHSTL3.
+           READ TRNHSTL3-FILE NEXT RECORD
+               AT END
+                   MOVE YES TO EOF-IND.
+
+       500-CLOSE-FILES.
+           CLOSE TRNHSTL3-FILE.
+           CLOSE SLMEN-FILE.
+           CLOSE TRNHPRN.
+
+       600-PRINT-FOOTER.
+           MOVE WS-RECORDS-WRITTEN TO WS-FOOTER-COUNT.
+           MOVE WS-FOOTER-COUNT-LINE TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 2.
+           MOVE WS-FOOTER-LINE  TO FD-TRNHPRN-RECORD.
+           WRITE FD-TRNHPRN-RECORD AFTER ADVANCING 2.
