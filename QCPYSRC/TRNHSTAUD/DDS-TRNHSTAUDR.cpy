@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  DDS-TRNHSTAUDR OF TRNHSTAUD                                  *
+      *  RECORD LAYOUT FOR THE TRNHST TRANSACTION AUDIT LOG FILE.     *
+      *  ONE ENTRY IS WRITTEN FOR EACH CHANGE OR DELETE OF A TRNHST   *
+      *  RECORD MADE THROUGH CBTRNHST, CARRYING THE BEFORE AND AFTER  *
+      *  IMAGES OF THE FIELDS THAT CAN BE MAINTAINED.                 *
+      *****************************************************************
+           05  TRNHSTAUDR.
+               10  AUD-ACTION                 PIC X(06).
+               10  AUD-DATE                   PIC 9(08).
+               10  AUD-TIME                   PIC 9(06).
+               10  AUD-OPERATOR               PIC X(10).
+               10  AUD-KEY.
+                   15  AUD-XWBCCD             PIC X(11).
+                   15  AUD-XWORDN             PIC 9(07).
+               10  AUD-BEFORE.
+                   15  AUD-B-XWE4NB           PIC 9(04).
+                   15  AUD-B-XWDLDT           PIC 9(08).
+                   15  AUD-B-XWC8DT           PIC 9(08).
+                   15  AUD-B-PERSON           PIC X(03).
+                   15  AUD-B-CUSNO            PIC X(06).
+                   15  AUD-B-XWTTYP           PIC X(02).
+                   15  AUD-B-XWAMNT           PIC S9(07)V99.
+               10  AUD-AFTER.
+                   15  AUD-A-XWE4NB           PIC 9(04).
+                   15  AUD-A-XWDLDT           PIC 9(08).
+                   15  AUD-A-XWC8DT           PIC 9(08).
+                   15  AUD-A-PERSON           PIC X(03).
+                   15  AUD-A-CUSNO            PIC X(06).
+                   15  AUD-A-XWTTYP           PIC X(02).
+                   15  AUD-A-XWAMNT           PIC S9(07)V99.
