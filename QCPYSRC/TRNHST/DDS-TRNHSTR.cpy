@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  DDS-TRNHSTR OF TRNHST                                        *
+      *  EXTERNALLY DESCRIBED FIELDS FOR THE TRNHST TRANSACTION       *
+      *  HISTORY PHYSICAL FILE. KEYED BY BILLING CODE + ORDER NUMBER. *
+      *****************************************************************
+           05  TRNHSTR.
+               10  EXTERNALLY-DESCRIBED-KEY.
+                   15  XWBCCD                 PIC X(11).
+                   15  XWORDN                 PIC 9(07).
+               10  XWE4NB                     PIC 9(04).
+               10  XWDLDT                     PIC 9(08).
+               10  XWC8DT                     PIC 9(08).
+               10  PERSON                     PIC X(03).
+               10  CUSNO                      PIC X(06).
+               10  XWTTYP                     PIC X(02).
+               10  XWAMNT                     PIC S9(07)V99.
