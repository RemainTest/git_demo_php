@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  DDS-GLTRNHR OF GLTRNH                                        *
+      *  RECORD LAYOUT FOR THE GL TRANSACTION HISTORY EXTRACT FILE.   *
+      *  ONE "H" HEADER RECORD, ONE "D" DETAIL RECORD PER TRNHST       *
+      *  TRANSACTION, AND A SINGLE "T" TRAILER RECORD CARRYING THE    *
+      *  RECORD COUNT AND AMOUNT TOTAL FOR BALANCING ON THE GL SIDE.  *
+      *****************************************************************
+           05  GLTRNHR.
+               10  GL-REC-TYPE                PIC X(01).
+               10  GL-RUN-DATE                PIC 9(08).
+               10  GL-XWBCCD                  PIC X(11).
+               10  GL-XWORDN                  PIC 9(07).
+               10  GL-CUSNO                   PIC X(06).
+               10  GL-CNAME                   PIC X(40).
+               10  GL-XWC8DT                  PIC 9(08).
+               10  GL-XWTTYP                  PIC X(02).
+               10  GL-DRCR-IND                PIC X(01).
+               10  GL-XWAMNT                  PIC S9(07)V99.
+               10  GL-RECORD-COUNT            PIC 9(09).
+               10  GL-AMOUNT-TOTAL            PIC S9(09)V99.
+               10  FILLER                     PIC X(27).
