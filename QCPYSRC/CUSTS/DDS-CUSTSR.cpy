@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DDS-CUSTSR OF CUSTS                                          *
+      *  EXTERNALLY DESCRIBED FIELDS FOR THE CUSTS CUSTOMER FILE,     *
+      *  KEYED BY BILLING CODE.                                       *
+      *****************************************************************
+           05  CUSTSR.
+               10  EXTERNALLY-DESCRIBED-KEY.
+                   15  XWBCCD                 PIC X(11).
+               10  CUSNO                      PIC X(06).
+               10  PERSON                     PIC X(03).
+               10  CNAME                      PIC X(40).
