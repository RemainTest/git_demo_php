@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  DDS-INDIC-AREA OF WTRNHSTD                                   *
+      *  RESPONSE INDICATOR AREA - ONE ENTRY PER CONDITIONING         *
+      *  INDICATOR USED ANYWHERE ON THE WTRNHSTD DISPLAY FILE.        *
+      *****************************************************************
+               10  IN03                       PIC 1.
+               10  IN04                       PIC 1.
+               10  IN06                       PIC 1.
+               10  IN07                       PIC 1.
+               10  IN12                       PIC 1.
+               10  IN23                       PIC 1.
+               10  IN25                       PIC 1.
+               10  IN26                       PIC 1.
+               10  IN31                       PIC 1.
+               10  IN34                       PIC 1.
+               10  IN36                       PIC 1.
+               10  IN37                       PIC 1.
+               10  IN40                       PIC 1.
+               10  IN41                       PIC 1.
+               10  IN42                       PIC 1.
+               10  IN43                       PIC 1.
+               10  IN44                       PIC 1.
+               10  IN71                       PIC 1.
+               10  IN72                       PIC 1.
+               10  IN74                       PIC 1.
