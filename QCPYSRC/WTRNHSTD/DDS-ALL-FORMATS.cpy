@@ -0,0 +1,104 @@
+      *****************************************************************
+      *  DDS-ALL-FORMATS OF WTRNHSTD                                  *
+      *  EXTERNALLY DESCRIBED RECORD FORMATS FOR THE WTRNHSTD         *
+      *  TRANSACTION HISTORY MAINTENANCE WORKSTATION FILE.            *
+      *****************************************************************
+      *
+      *    RAW SCREEN BUFFER, SUBORDINATE TO THE FD RECORD DISPLAY-REC
+           05  FILLER                         PIC X(256).
+      *
+      *    RECORD FORMAT ZZTR01 - MESSAGE SUBFILE CONTROL - OUTPUT
+       01  ZZTR01-O.
+           05  ZMSAGE                         PIC X(79).
+      *
+      *    RECORD FORMAT ZZCT02 - SUBFILE CONTROL - OUTPUT
+       01  ZZCT02-O.
+           05  SHWREC                         PIC 9(01).
+           05  ZZPGM                          PIC X(10).
+           05  CUSNO                          PIC X(06).
+           05  CNAME                          PIC X(40).
+           05  PERCUS                         PIC X(03).
+           05  SNAME                          PIC X(30).
+           05  PRPCDE                         PIC X(10).
+           05  DSDCDE                         PIC X(02).
+      *
+       01  ZZCT02-O-INDIC.
+           COPY DDS-INDIC-AREA OF WTRNHSTD.
+      *
+      *    RECORD FORMAT ZZCT02 - SUBFILE CONTROL - INPUT
+       01  ZZCT02-I.
+           05  FILLER                         PIC X(01).
+      *
+       01  ZZCT02-I-INDIC.
+           COPY DDS-INDIC-AREA OF WTRNHSTD.
+      *
+      *    RECORD FORMAT ZZSF02 - SUBFILE LINE - OUTPUT
+       01  ZZSF02-O.
+           05  DSSEL                          PIC X(01).
+           05  XWBCCD                         PIC X(11).
+           05  XWORDN                         PIC 9(07).
+           05  XWE4NB                         PIC 9(04).
+           05  XWDLDT                         PIC 9(08).
+           05  XWC8DT                         PIC 9(08).
+           05  PERSON                         PIC X(03).
+      *
+      *    RECORD FORMAT ZZSF02 - SUBFILE LINE - INPUT
+       01  ZZSF02-I.
+           05  DSSEL                          PIC X(01).
+           05  XWBCCD                         PIC X(11).
+           05  XWORDN                         PIC 9(07).
+           05  XWE4NB                         PIC 9(04).
+           05  XWDLDT                         PIC 9(08).
+           05  XWC8DT                         PIC 9(08).
+           05  PERSON                         PIC X(03).
+      *
+      *    RECORD FORMAT ZZFT01 - TRANSACTION DETAIL - OUTPUT
+       01  ZZFT01-O.
+           05  ACTDSP                         PIC X(10).
+           05  ZMSAGE                         PIC X(79).
+           05  XWBCCD                         PIC X(11).
+           05  XWORDN                         PIC 9(07).
+           05  XWE4NB                         PIC 9(04).
+           05  XWDLDT                         PIC 9(08).
+           05  XWC8DT                         PIC 9(08).
+           05  PERSON                         PIC X(03).
+           05  PNAME                          PIC X(30).
+           05  SFIELD                         PIC X(10).
+      *
+       01  ZZFT01-O-INDIC.
+           COPY DDS-INDIC-AREA OF WTRNHSTD.
+      *
+      *    RECORD FORMAT ZZFT01 - TRANSACTION DETAIL - INPUT
+       01  ZZFT01-I.
+           05  ACTDSP                         PIC X(10).
+           05  ZMSAGE                         PIC X(79).
+           05  XWBCCD                         PIC X(11).
+           05  XWORDN                         PIC 9(07).
+           05  XWE4NB                         PIC 9(04).
+           05  XWDLDT                         PIC 9(08).
+           05  XWC8DT                         PIC 9(08).
+           05  PERSON                         PIC X(03).
+           05  PNAME                          PIC X(30).
+           05  SFIELD                         PIC X(10).
+      *
+       01  ZZFT01-I-INDIC.
+           COPY DDS-INDIC-AREA OF WTRNHSTD.
+      *
+      *    RECORD FORMAT ZZCNF1 - DELETE CONFIRMATION - OUTPUT
+       01  ZZCNF1-O.
+           05  ACTDSP                         PIC X(10).
+           05  ZMSAGE                         PIC X(79).
+           05  XWBCCD                         PIC X(11).
+           05  XWORDN                         PIC 9(07).
+           05  XWE4NB                         PIC 9(04).
+           05  XWDLDT                         PIC 9(08).
+           05  XWC8DT                         PIC 9(08).
+           05  PERSON                         PIC X(03).
+           05  PNAME                          PIC X(30).
+      *
+      *    RECORD FORMAT ZZCNF1 - DELETE CONFIRMATION - INPUT
+       01  ZZCNF1-I.
+           05  FILLER                         PIC X(01).
+      *
+       01  ZZCNF1-I-INDIC.
+           COPY DDS-INDIC-AREA OF WTRNHSTD.
