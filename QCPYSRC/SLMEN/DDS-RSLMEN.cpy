@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DDS-RSLMEN OF SLMEN                                          *
+      *  EXTERNALLY DESCRIBED FIELDS FOR THE SLMEN SALESMAN FILE,     *
+      *  KEYED BY SALESMAN NUMBER.                                    *
+      *****************************************************************
+           05  RSLMEN.
+               10  EXTERNALLY-DESCRIBED-KEY.
+                   15  PERSON                 PIC X(03).
+               10  PNAME                      PIC X(30).
