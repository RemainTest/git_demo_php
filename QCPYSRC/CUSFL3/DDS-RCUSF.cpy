@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DDS-RCUSF OF CUSFL3                                          *
+      *  EXTERNALLY DESCRIBED FIELDS FOR THE CUSFL3 LOGICAL VIEW OF   *
+      *  THE CUSF CUSTOMER MASTER, KEYED BY CUSTOMER NUMBER.          *
+      *****************************************************************
+           05  RCUSF.
+               10  EXTERNALLY-DESCRIBED-KEY.
+                   15  CUSNO                  PIC X(06).
+               10  PRPCDE                     PIC X(10).
+               10  DSDCDE                     PIC X(02).
