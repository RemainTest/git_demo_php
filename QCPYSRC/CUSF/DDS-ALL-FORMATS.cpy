@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DDS-ALL-FORMATS OF CUSF                                      *
+      *  EXTERNALLY DESCRIBED FIELDS FOR THE CUSF CUSTOMER MASTER     *
+      *****************************************************************
+           05  CUSNO                          PIC X(06).
+           05  CNAME                          PIC X(40).
+           05  USERNM                         PIC X(20).
+           05  ADD1                           PIC X(20).
+           05  ADD2                           PIC X(20).
+           05  ADD3                           PIC X(20).
+           05  ADD4                           PIC X(20).
+           05  PRPCDE                         PIC X(10).
+           05  DSDCDE                         PIC X(02).
